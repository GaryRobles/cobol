@@ -0,0 +1,73 @@
+      *     $ SET SOURCEFORMAT"FREE"
+      * IDENTIFICATION DIVISION.- Información del programa
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BuscarCiudadPorCodigo.
+       AUTHOR.  Gary Robles.
+
+       INSTALLATION ./home/garyrobles/cobolexamples/.
+       DATE-WRITTEN 08/08/2026.
+       DATE-COMPILED 08/08/2026.
+       REMARKS Busqueda directa de una ciudad por CodigoINE contra
+            el archivo INDEXED CIUDADESBOLIVIA.DAT.
+
+      * ENVIRONMENT DIVISION.- Consta de la información del entorno
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * la ruta debes modificarla por la tuya /home/gary/
+      * OJO: a diferencia de 003AccesoAArchivos.cbl, este programa NO
+      * honra la variable de entorno CIUDADES_DD; siempre usa la ruta
+      * de abajo, aun si el operador redirigio CIUDADES_DD a una copia
+      * de pruebas para otro paso del job.
+       SELECT ArchivoCiudades ASSIGN TO "/home/gary/CIUDADESBOLIVIA.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS RANDOM
+         RECORD KEY IS CodigoINE
+         FILE STATUS IS WS-Estado-Archivo.
+
+      * DATA DIVISION.- Consta de las descripciones de los datos
+       DATA DIVISION.
+       FILE SECTION.
+       FD ArchivoCiudades.
+       01 DetallesCiudad.
+          02  CodigoINE       PIC X(17).
+          02  NombreCiudad            PIC X(23).
+          02  NroHabitantesCenso       PIC 9(7).
+          02  Departamento      PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Archivo         PIC XX         VALUE "00".
+       01 WS-Codigo-Buscado         PIC X(17)      VALUE SPACES.
+       01 WS-Continuar              PIC X          VALUE 'S'.
+
+      * PROCEDURE DIVISION.- Consta de todo el algoritmo del programa
+       PROCEDURE DIVISION.
+       Begin.
+            PERFORM MOD1-INICIALIZACION
+            PERFORM MOD2-TRATAMIENTO UNTIL WS-Continuar NOT = 'S'
+            CLOSE ArchivoCiudades
+            STOP RUN.
+
+       MOD1-INICIALIZACION.
+            OPEN INPUT ArchivoCiudades
+            IF WS-Estado-Archivo NOT = "00" THEN
+               DISPLAY "No se pudo abrir ArchivoCiudades, estado "
+                  WS-Estado-Archivo
+               STOP RUN
+            END-IF.
+
+       MOD2-TRATAMIENTO.
+            DISPLAY "Ingrese el CodigoINE a buscar:"
+            ACCEPT WS-Codigo-Buscado
+            MOVE WS-Codigo-Buscado TO CodigoINE
+            READ ArchivoCiudades
+               KEY IS CodigoINE
+               INVALID KEY
+                  DISPLAY "No existe ciudad con CodigoINE "
+                     WS-Codigo-Buscado
+               NOT INVALID KEY
+                  DISPLAY CodigoINE SPACE NombreCiudad SPACE
+                     NroHabitantesCenso SPACE Departamento
+            END-READ
+            DISPLAY "Desea buscar otro codigo? (S/N)"
+            ACCEPT WS-Continuar.
