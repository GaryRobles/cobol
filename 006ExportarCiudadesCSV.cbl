@@ -0,0 +1,109 @@
+      *     $ SET SOURCEFORMAT"FREE"
+      * IDENTIFICATION DIVISION.- Información del programa
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ExportarCiudadesCSV.
+       AUTHOR.  Gary Robles.
+
+       INSTALLATION ./home/garyrobles/cobolexamples/.
+       DATE-WRITTEN 08/08/2026.
+       DATE-COMPILED 08/08/2026.
+       REMARKS Exporta CIUDADESBOLIVIA.DAT a un archivo delimitado
+            por comas, con cabecera, para analistas que usan hojas
+            de calculo.
+
+      * ENVIRONMENT DIVISION.- Consta de la información del entorno
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * la ruta debes modificarla por la tuya /home/gary/
+      * OJO: a diferencia de 003AccesoAArchivos.cbl, este programa NO
+      * honra la variable de entorno CIUDADES_DD; siempre exporta la
+      * ruta de abajo, aun si el operador redirigio CIUDADES_DD a una
+      * copia de pruebas para otro paso del job.
+       SELECT ArchivoCiudades ASSIGN TO "/home/gary/CIUDADESBOLIVIA.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS SEQUENTIAL
+         RECORD KEY IS CodigoINE
+         FILE STATUS IS WS-Estado-Archivo.
+
+       SELECT ArchivoCSV ASSIGN TO "/home/gary/CIUDADESBOLIVIA.CSV"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-Estado-CSV.
+
+      * DATA DIVISION.- Consta de las descripciones de los datos
+       DATA DIVISION.
+       FILE SECTION.
+       FD ArchivoCiudades.
+       01 DetallesCiudad.
+          02  CodigoINE       PIC X(17).
+          02  NombreCiudad            PIC X(23).
+          02  NroHabitantesCenso       PIC 9(7).
+          02  Departamento      PIC X(10).
+
+       FD ArchivoCSV.
+       01 LineaCSV                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Archivo         PIC XX         VALUE "00".
+       01 WS-Estado-CSV              PIC XX        VALUE "00".
+       01 WS-Linea-CSV               PIC X(80)     VALUE SPACES.
+       01 WS-Habitantes-Edit         PIC Z(6)9     VALUE 0.
+       01 WS-Registros-Exportados    PIC 9(7)      VALUE 0.
+
+      * PROCEDURE DIVISION.- Consta de todo el algoritmo del programa
+       PROCEDURE DIVISION.
+       Begin.
+            PERFORM MOD1-INICIALIZACION
+            PERFORM MOD2-TRATAMIENTO
+            DISPLAY "Registros exportados: " WS-Registros-Exportados
+            CLOSE ArchivoCiudades
+            CLOSE ArchivoCSV
+            STOP RUN.
+
+       MOD1-INICIALIZACION.
+            OPEN INPUT ArchivoCiudades
+            IF WS-Estado-Archivo NOT = "00" THEN
+               DISPLAY "No se pudo abrir ArchivoCiudades, estado "
+                  WS-Estado-Archivo
+               STOP RUN
+            END-IF
+            OPEN OUTPUT ArchivoCSV
+            IF WS-Estado-CSV NOT = "00" THEN
+               DISPLAY "No se pudo abrir ArchivoCSV, estado "
+                  WS-Estado-CSV
+               CLOSE ArchivoCiudades
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+            END-IF
+            MOVE "CodigoINE,NombreCiudad,NroHabitantesCenso," &
+                 "Departamento" TO LineaCSV
+            WRITE LineaCSV.
+
+       MOD2-TRATAMIENTO.
+            READ ArchivoCiudades
+               AT END MOVE HIGH-VALUES TO DetallesCiudad
+            END-READ
+            PERFORM UNTIL DetallesCiudad = HIGH-VALUES
+               PERFORM MOD3-ESCRIBIR-LINEA-CSV THRU FIN-MD3
+               READ ArchivoCiudades
+                  AT END MOVE HIGH-VALUES TO DetallesCiudad
+               END-READ
+            END-PERFORM.
+
+       MOD3-ESCRIBIR-LINEA-CSV.
+            MOVE NroHabitantesCenso TO WS-Habitantes-Edit
+            MOVE SPACES TO WS-Linea-CSV
+            STRING
+               FUNCTION TRIM(CodigoINE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(NombreCiudad) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Habitantes-Edit) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(Departamento) DELIMITED BY SIZE
+               INTO WS-Linea-CSV
+            END-STRING
+            WRITE LineaCSV FROM WS-Linea-CSV
+            ADD 1 TO WS-Registros-Exportados.
+       FIN-MD3.
+            EXIT.
