@@ -11,24 +11,66 @@
        INSTALLATION ./home/garyrobles/cobolexamples/.
        DATE-WRITTEN 29/05/2019.
        DATE-COMPILED 29/05/2019.
-       REMARKS Un ejemplo usando bucles.
+       REMARKS Un ejemplo usando bucles. Ademas de mostrar la
+            sucesion en pantalla, la escribe en un archivo de
+            reporte con encabezado, fecha y saltos de pagina cada
+            60 lineas. Ya no limita la cantidad de terminos a 30 y
+            guarda un checkpoint cada 50 terminos para poder
+            reanudar corridas largas.
 
       * ENVIRONMENT DIVISION.- Consta de la información del entorno
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * la ruta debes modificarla por la tuya /home/gary/
+       SELECT ArchivoReporte
+         ASSIGN TO "/home/gary/FIBONACCI_REPORTE.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-Estado-Reporte.
+
+       SELECT ArchivoCheckpoint
+         ASSIGN TO "/home/gary/FIBONACCI_CHECKPOINT.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-Estado-Archivo.
 
       * DATA DIVISION.- Consta de las descripciones de los datos
        DATA DIVISION.
        FILE SECTION.
+       FD ArchivoReporte.
+       01 LineaReporte               PIC X(100).
+
+       FD ArchivoCheckpoint.
+       01 RegistroCheckpoint.
+          02 CK-Termino              PIC 9(6).
+          02 CK-X1                   PIC S9(38).
+          02 CK-X2                   PIC S9(38).
+
        WORKING-STORAGE SECTION.
        01 AUX.
-            02 X1              PIC         9(6).
-            02 X1MASK          PIC         ZZZZZ9.
-            02 X2              PIC         9(6).
-            02 X3              PIC         9(6).
+      * S9(38) es el maximo que admite este dialecto (mas de 38
+      * digitos es un error de compilacion); el termino 183 es el
+      * primero que no entra en el campo. El ON SIZE ERROR de
+      * MOD3-RUTINA detiene la corrida si de todos modos se pide una
+      * cantidad de terminos que desborde el campo, en vez de
+      * continuar con valores truncados sin avisar.
+            02 X1              PIC         S9(38) PACKED-DECIMAL.
+            02 X1MASK          PIC         Z(37)9.
+            02 X2              PIC         S9(38) PACKED-DECIMAL.
+            02 X3              PIC         S9(38) PACKED-DECIMAL.
             02 I               PIC         9(6).
             02 IMASK           PIC         ZZZZZ9.
             02 MAX             PIC         9(6).
 
+       01 WS-Linea-Reporte        PIC X(100)      VALUE SPACES.
+       01 WS-Lineas-Pagina        PIC 9(4)        VALUE 0.
+       01 WS-Numero-Pagina        PIC 9(4)        VALUE 1.
+       01 WS-Fecha-Ejecucion      PIC X(21)       VALUE SPACES.
+       01 WS-Intervalo-Checkpoint PIC 9(4)        VALUE 50.
+       01 WS-Estado-Archivo       PIC XX          VALUE "00".
+       01 WS-Estado-Reporte       PIC XX          VALUE "00".
+       01 WS-Hay-Checkpoint       PIC X           VALUE 'N'.
+       01 WS-Reanudar             PIC X           VALUE 'N'.
+       01 WS-Checkpoint-Termino   PIC 9(6)        VALUE 0.
 
       * PROCEDURE DIVISION.- Consta de todo el algoritmo del programa
        PROCEDURE DIVISION.
@@ -39,17 +81,44 @@
             MOVE 1 TO I.
             DISPLAY "Ingrese la cantidad de nros Fibonacci a mostrar:".
             ACCEPT MAX.
-            IF MAX> 30 THEN
-               DISPLAY 'El nro maximo de nros Fibonacci a mostrar es de'
-               ' 30, lo siento :)'
-               STOP RUN.
             IF MAX <= 0 THEN
                DISPLAY 'Por favor, Introduce un número válido '
                'mayor a cero :)'
+               MOVE 1 TO RETURN-CODE
                STOP RUN.
+            PERFORM MOD5-LEER-CHECKPOINT THRU FIN-MD5
+            IF WS-Hay-Checkpoint = 'S' THEN
+               DISPLAY "Se encontro un checkpoint en el termino "
+                  WS-Checkpoint-Termino " ¿Reanudar? (S/N)"
+               ACCEPT WS-Reanudar
+               IF WS-Reanudar = 'S' OR WS-Reanudar = 's' THEN
+                  MOVE CK-X1 TO X1
+                  MOVE CK-X2 TO X2
+                  COMPUTE I = WS-Checkpoint-Termino + 1
+               END-IF
+            END-IF
+      * OPEN OUTPUT trunca el archivo; en una corrida reanudada eso
+      * borraria el reporte de los terminos ya escritos antes del
+      * checkpoint, asi que una reanudacion real abre en modo EXTEND
+      * y sigue agregando al mismo archivo.
+            IF WS-Reanudar = 'S' OR WS-Reanudar = 's' THEN
+               OPEN EXTEND ArchivoReporte
+            ELSE
+               OPEN OUTPUT ArchivoReporte
+            END-IF
+            IF WS-Estado-Reporte NOT = "00" THEN
+               DISPLAY "No se pudo abrir ArchivoReporte, estado "
+                  WS-Estado-Reporte
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+            END-IF
+            PERFORM MOD4-ESCRIBIR-ENCABEZADO THRU FIN-MD4.
 
        MOD2-TRATAMIENTO.
             PERFORM MOD3-RUTINA THRU FIN-MD3 UNTIL I>MAX
+            CLOSE ArchivoReporte
+            OPEN OUTPUT ArchivoCheckpoint
+            CLOSE ArchivoCheckpoint
             DISPLAY 'Sucesión Fibonacci finalizada.'
             STOP RUN.
 
@@ -57,11 +126,85 @@
             MOVE I TO IMASK.
             MOVE X1 TO X1MASK.
             DISPLAY IMASK ': ' X1MASK ''.
-            COMPUTE X3 = X1 + X2.
+            MOVE SPACES TO WS-Linea-Reporte
+            STRING IMASK DELIMITED BY SIZE
+               ': ' DELIMITED BY SIZE
+               X1MASK DELIMITED BY SIZE
+               INTO WS-Linea-Reporte
+            END-STRING
+            WRITE LineaReporte FROM WS-Linea-Reporte
+            ADD 1 TO WS-Lineas-Pagina
+            IF WS-Lineas-Pagina >= 60 THEN
+               ADD 1 TO WS-Numero-Pagina
+               MOVE 0 TO WS-Lineas-Pagina
+               PERFORM MOD4-ESCRIBIR-ENCABEZADO THRU FIN-MD4
+            END-IF
+            COMPUTE X3 = X1 + X2
+               ON SIZE ERROR
+                  DISPLAY "El termino " I " desborda el campo de "
+                     "38 digitos, se detiene la corrida."
+                  MOVE SPACES TO WS-Linea-Reporte
+                  STRING "Corrida detenida: desbordamiento en el "
+                     "termino " DELIMITED BY SIZE
+                     IMASK DELIMITED BY SIZE
+                     INTO WS-Linea-Reporte
+                  END-STRING
+                  WRITE LineaReporte FROM WS-Linea-Reporte
+                  CLOSE ArchivoReporte
+                  MOVE 1 TO RETURN-CODE
+                  STOP RUN
+            END-COMPUTE.
             MOVE X2 TO X1.
             MOVE X3 TO X2.
 
+            IF FUNCTION MOD(I WS-Intervalo-Checkpoint) = 0 THEN
+               PERFORM MOD6-ESCRIBIR-CHECKPOINT THRU FIN-MD6
+            END-IF
+
             ADD 1 TO I.
        FIN-MD3.
             EXIT.
+
+       MOD4-ESCRIBIR-ENCABEZADO.
+            MOVE FUNCTION CURRENT-DATE TO WS-Fecha-Ejecucion
+            MOVE SPACES TO WS-Linea-Reporte
+            STRING "Sucesion Fibonacci - Pagina "
+               DELIMITED BY SIZE
+               WS-Numero-Pagina DELIMITED BY SIZE
+               " - Fecha ejecucion: " DELIMITED BY SIZE
+               WS-Fecha-Ejecucion(1:8) DELIMITED BY SIZE
+               INTO WS-Linea-Reporte
+            END-STRING
+            WRITE LineaReporte FROM WS-Linea-Reporte.
+       FIN-MD4.
+            EXIT.
+
+       MOD5-LEER-CHECKPOINT.
+            MOVE 'N' TO WS-Hay-Checkpoint
+            OPEN INPUT ArchivoCheckpoint
+            IF WS-Estado-Archivo = "00" THEN
+               READ ArchivoCheckpoint
+                  AT END CONTINUE
+                  NOT AT END
+                     MOVE 'S' TO WS-Hay-Checkpoint
+                     MOVE CK-Termino TO WS-Checkpoint-Termino
+               END-READ
+               CLOSE ArchivoCheckpoint
+            END-IF.
+       FIN-MD5.
+            EXIT.
+
+       MOD6-ESCRIBIR-CHECKPOINT.
+            OPEN OUTPUT ArchivoCheckpoint
+            MOVE I TO CK-Termino
+            MOVE X1 TO CK-X1
+            MOVE X2 TO CK-X2
+            WRITE RegistroCheckpoint
+            IF WS-Estado-Archivo NOT = "00" THEN
+               DISPLAY "Aviso: no se pudo escribir el checkpoint, "
+                  "estado " WS-Estado-Archivo
+            END-IF
+            CLOSE ArchivoCheckpoint.
+       FIN-MD6.
+            EXIT.
        END PROGRAM FIBONACCI.
