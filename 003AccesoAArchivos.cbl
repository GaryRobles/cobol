@@ -1,49 +1,559 @@
-      *     $ SET SOURCEFORMAT"FREE"
-      * IDENTIFICATION DIVISION.- Información del programa
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  SeqReadCiudadesBolivia.
-       AUTHOR.  Gary Robles.
-
-       INSTALLATION ./home/garyrobles/cobolexamples/.
-       DATE-WRITTEN 04/06/2019.
-       DATE-COMPILED 04/06/2019.
-       REMARKS Un ejemplo que muestra cómo leer un archivo
-            secuencialmente.
-
-      * ENVIRONMENT DIVISION.- Consta de la información del entorno
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      * la ruta debes modificarla por la tuya /home/gary/
-       SELECT ArchivoCiudades ASSIGN TO "/home/gary/CIUDADESBOLIVIA.DAT"
-         ORGANIZATION IS LINE SEQUENTIAL.
-
-      * DATA DIVISION.- Consta de las descripciones de los datos
-       DATA DIVISION.
-       FILE SECTION.
-       FD ArchivoCiudades.
-       01 DetallesCiudad.
-          02  CodigoINE       PIC X(17).
-          02  NombreCiudad            PIC X(23).
-          02  NroHabitantesCenso       PIC 9(7).
-          02  Departamento      PIC X(10).
-
-      * PROCEDURE DIVISION.- Consta de todo el algoritmo del programa
-       PROCEDURE DIVISION.
-       Begin.
-            OPEN INPUT ArchivoCiudades
-            READ ArchivoCiudades
-                AT END MOVE HIGH-VALUES TO DetallesCiudad
-            END-READ
-            PERFORM UNTIL DetallesCiudad = HIGH-VALUES
-               DISPLAY CodigoINE SPACE NombreCiudad SPACE Departamento
-               READ ArchivoCiudades
-                  AT END MOVE HIGH-VALUES TO DetallesCiudad
-               END-READ
-            END-PERFORM
-       CLOSE ArchivoCiudades
-
-
-
-
-       STOP RUN.
+      *     $ SET SOURCEFORMAT"FREE"
+      * IDENTIFICATION DIVISION.- Información del programa
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SeqReadCiudadesBolivia.
+       AUTHOR.  Gary Robles.
+
+       INSTALLATION ./home/garyrobles/cobolexamples/.
+       DATE-WRITTEN 04/06/2019.
+       DATE-COMPILED 04/06/2019.
+       REMARKS Un ejemplo que muestra cómo leer un archivo
+            secuencialmente, con un reporte de resumen por
+            departamento.
+
+      * ENVIRONMENT DIVISION.- Consta de la información del entorno
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * La ruta se toma de la variable de entorno CIUDADES_DD (estilo
+      * JCL DD) y, si no esta definida, de la ruta por defecto de
+      * WS-Ruta-Ciudades, sin necesidad de recompilar. El archivo es
+      * INDEXED por CodigoINE, para permitir la busqueda directa de
+      * una ciudad.
+       SELECT ArchivoCiudades ASSIGN TO WS-Ruta-Ciudades
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS SEQUENTIAL
+         RECORD KEY IS CodigoINE
+         FILE STATUS IS WS-Estado-Archivo.
+
+      * Listado de registros rechazados por la validacion
+       SELECT ArchivoErrores ASSIGN TO "/home/gary/CIUDADES_ERRORES.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-Estado-Errores.
+
+      * Checkpoint de reinicio de la lectura
+       SELECT ArchivoCheckpoint
+         ASSIGN TO "/home/gary/CIUDADES_CHECKPOINT.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-Estado-Checkpoint.
+
+      * Bitacora de ejecuciones del job de lectura
+       SELECT ArchivoAuditoria
+         ASSIGN TO "/home/gary/CIUDADES_AUDITORIA.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-Estado-Auditoria.
+
+      * Resultado intermedio del SORT para el reporte Top-N
+       SELECT ArchivoOrdenado
+         ASSIGN TO "/home/gary/CIUDADES_ORDENADO.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-Estado-Ordenado.
+
+       SELECT WorkCiudades
+         ASSIGN TO "/home/gary/CIUDADES_SORTWORK.DAT".
+
+      * DATA DIVISION.- Consta de las descripciones de los datos
+       DATA DIVISION.
+       FILE SECTION.
+       FD ArchivoCiudades.
+       01 DetallesCiudad.
+          02  CodigoINE       PIC X(17).
+          02  NombreCiudad            PIC X(23).
+          02  NroHabitantesCenso       PIC 9(7).
+          02  Departamento      PIC X(10).
+
+       FD ArchivoErrores.
+       01 LineaError                PIC X(120).
+
+       FD ArchivoCheckpoint.
+       01 RegistroCheckpoint.
+          02 CK-Codigo              PIC X(17).
+          02 CK-Contador            PIC 9(7).
+          02 CK-Modo                PIC 9.
+          02 CK-Departamento        PIC X(10).
+          02 CK-Subtotal            PIC 9(9).
+          02 CK-Total               PIC 9(9).
+          02 CK-Leidos              PIC 9(7).
+          02 CK-Rechazados          PIC 9(7).
+
+       FD ArchivoAuditoria.
+       01 LineaAuditoria            PIC X(100).
+
+       FD ArchivoOrdenado.
+       01 RegistroOrdenado.
+          02  OR-CodigoINE          PIC X(17).
+          02  OR-NombreCiudad       PIC X(23).
+          02  OR-NroHabitantesCenso PIC 9(7).
+          02  OR-Departamento       PIC X(10).
+
+       SD WorkCiudades.
+       01 RegistroWork.
+          02  WK-CodigoINE          PIC X(17).
+          02  WK-NombreCiudad       PIC X(23).
+          02  WK-NroHabitantesCenso PIC 9(7).
+          02  WK-Departamento       PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-N-Top                  PIC 9(5)       VALUE 0.
+       01 WS-Contador-Top           PIC 9(5)       VALUE 0.
+       01 WS-Fecha-Hora-Actual      PIC X(21)      VALUE SPACES.
+       01 WS-Operador               PIC X(20)      VALUE SPACES.
+       01 WS-Registros-Leidos       PIC 9(7)       VALUE 0.
+       01 WS-Leidos-Edit            PIC ZZZZZZ9.
+       01 WS-Rechazados-Edit        PIC ZZZZZZ9.
+       01 WS-Linea-Auditoria        PIC X(100)     VALUE SPACES.
+       01 WS-Ruta-Ciudades          PIC X(100)
+               VALUE "/home/gary/CIUDADESBOLIVIA.DAT".
+       01 WS-Env-Ruta-Ciudades      PIC X(100)     VALUE SPACES.
+       01 WS-Intervalo-Checkpoint   PIC 9(4)       VALUE 50.
+       01 WS-Contador-Registros     PIC 9(7)       VALUE 0.
+       01 WS-Checkpoint-Codigo      PIC X(17)      VALUE SPACES.
+       01 WS-Checkpoint-Contador    PIC 9(7)       VALUE 0.
+       01 WS-Checkpoint-Modo        PIC 9          VALUE 0.
+       01 WS-Checkpoint-Departamento PIC X(10)     VALUE SPACES.
+       01 WS-Checkpoint-Subtotal    PIC 9(9)       VALUE 0.
+       01 WS-Checkpoint-Total       PIC 9(9)       VALUE 0.
+       01 WS-Checkpoint-Leidos      PIC 9(7)       VALUE 0.
+       01 WS-Checkpoint-Rechazados  PIC 9(7)       VALUE 0.
+       01 WS-Hay-Checkpoint         PIC X          VALUE 'N'.
+       01 WS-Reanudar               PIC X          VALUE 'N'.
+       01 WS-Posicion-OK            PIC X          VALUE 'S'.
+       01 WS-Estado-Archivo         PIC XX         VALUE "00".
+       01 WS-Estado-Checkpoint      PIC XX         VALUE "00".
+       01 WS-Estado-Auditoria       PIC XX         VALUE "00".
+       01 WS-Estado-Errores         PIC XX         VALUE "00".
+       01 WS-Estado-Ordenado        PIC XX         VALUE "00".
+       01 WS-Modo-Usa-Checkpoint    PIC X          VALUE 'N'.
+       01 WS-Opcion-Reporte         PIC 9          VALUE 0.
+       01 WS-Departamento-Anterior  PIC X(10)      VALUE SPACES.
+       01 WS-Subtotal-Departamento  PIC 9(9)       VALUE 0.
+       01 WS-Total-General          PIC 9(9)       VALUE 0.
+       01 WS-Subtotal-Mask          PIC Z,ZZZ,ZZZ,ZZ9.
+       01 WS-Total-Mask             PIC Z,ZZZ,ZZZ,ZZ9.
+       01 WS-Primer-Registro        PIC X          VALUE 'S'.
+       01 WS-Registro-Valido        PIC X          VALUE 'S'.
+       01 WS-Motivo-Rechazo         PIC X(80)      VALUE SPACES.
+       01 WS-Texto-Motivo           PIC X(40)      VALUE SPACES.
+       01 WS-Linea-Error            PIC X(120)     VALUE SPACES.
+       01 WS-Registros-Rechazados   PIC 9(7)       VALUE 0.
+       01 WS-Departamentos-Vistos.
+          02 WS-Departamento-Visto  OCCURS 30 TIMES PIC X(10).
+       01 WS-Total-Departamentos-Vistos PIC 9(3)    VALUE 0.
+       01 WS-Indice-Departamento    PIC 9(3)        VALUE 0.
+       01 WS-Contiguidad-Violada    PIC X           VALUE 'N'.
+
+      * PROCEDURE DIVISION.- Consta de todo el algoritmo del programa
+       PROCEDURE DIVISION.
+       Begin.
+            PERFORM MOD1-INICIALIZACION
+            PERFORM MOD2-TRATAMIENTO
+      * Solo los modos 1 y 2 (via MOD7/MOD9) leen y escriben el
+      * checkpoint; el Top-N (modo 3) nunca lo toca, asi que limpiarlo
+      * sin condicion borraria un checkpoint valido de una corrida de
+      * modo 1/2 interrumpida cuando el operador solo quiso correr un
+      * Top-N mientras tanto.
+            IF WS-Modo-Usa-Checkpoint = 'S' THEN
+               OPEN OUTPUT ArchivoCheckpoint
+               CLOSE ArchivoCheckpoint
+            END-IF
+            DISPLAY "Registros rechazados: " WS-Registros-Rechazados
+            PERFORM MOD10-REGISTRAR-AUDITORIA THRU FIN-MD10
+            CLOSE ArchivoCiudades
+            CLOSE ArchivoErrores
+            CLOSE ArchivoAuditoria
+            STOP RUN.
+
+       MOD1-INICIALIZACION.
+            ACCEPT WS-Env-Ruta-Ciudades FROM ENVIRONMENT "CIUDADES_DD"
+            IF WS-Env-Ruta-Ciudades NOT = SPACES THEN
+               MOVE WS-Env-Ruta-Ciudades TO WS-Ruta-Ciudades
+            END-IF
+            OPEN INPUT ArchivoCiudades
+            IF WS-Estado-Archivo NOT = "00" THEN
+               DISPLAY "No se pudo abrir ArchivoCiudades, estado "
+                  WS-Estado-Archivo
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+            END-IF
+      * OPEN EXTEND en un archivo que todavia no existe (primera
+      * corrida en un ambiente nuevo) deja estado distinto de "00";
+      * si eso ocurre se crea vacio con OPEN OUTPUT y se reintenta el
+      * EXTEND, en vez de dejar que la bitacora impida todo el reporte.
+            OPEN EXTEND ArchivoAuditoria
+            IF WS-Estado-Auditoria NOT = "00" THEN
+               OPEN OUTPUT ArchivoAuditoria
+               IF WS-Estado-Auditoria = "00" THEN
+                  CLOSE ArchivoAuditoria
+                  OPEN EXTEND ArchivoAuditoria
+               END-IF
+            END-IF
+            IF WS-Estado-Auditoria NOT = "00" THEN
+               DISPLAY "Aviso: no se pudo abrir ArchivoAuditoria, "
+                  "estado " WS-Estado-Auditoria
+            END-IF
+            ACCEPT WS-Operador FROM ENVIRONMENT "USER"
+            IF WS-Operador = SPACES THEN
+               MOVE "DESCONOCIDO" TO WS-Operador
+            END-IF
+            PERFORM MOD8-LEER-CHECKPOINT THRU FIN-MD8
+            IF WS-Hay-Checkpoint = 'S' THEN
+               DISPLAY "Hay un checkpoint en CodigoINE "
+                  WS-Checkpoint-Codigo " (" WS-Checkpoint-Contador
+                  " registros procesados). Reanudar? (S/N)"
+               ACCEPT WS-Reanudar
+            END-IF
+      * OPEN OUTPUT trunca el archivo; en una reanudacion real el
+      * listado de rechazados de antes del checkpoint se pierde si no
+      * se abre en modo EXTEND, igual que la bitacora de arriba.
+            IF WS-Reanudar = 'S' OR WS-Reanudar = 's' THEN
+               OPEN EXTEND ArchivoErrores
+               IF WS-Estado-Errores NOT = "00" THEN
+                  OPEN OUTPUT ArchivoErrores
+               END-IF
+            ELSE
+               OPEN OUTPUT ArchivoErrores
+            END-IF
+            IF WS-Estado-Errores NOT = "00" THEN
+               DISPLAY "Aviso: no se pudo abrir ArchivoErrores, "
+                  "estado " WS-Estado-Errores
+                  ", los registros rechazados no quedaran listados."
+            END-IF
+            DISPLAY "Seleccione el tipo de reporte:"
+            DISPLAY "  1 - Listado detallado de ciudades"
+            DISPLAY "  2 - Resumen de habitantes por departamento"
+            DISPLAY "  3 - Top-N ciudades mas pobladas"
+            ACCEPT WS-Opcion-Reporte.
+
+       MOD2-TRATAMIENTO.
+            EVALUATE WS-Opcion-Reporte
+               WHEN 1
+                  MOVE 'S' TO WS-Modo-Usa-Checkpoint
+                  PERFORM MOD3-LISTADO-DETALLE THRU FIN-MD3
+               WHEN 2
+                  MOVE 'S' TO WS-Modo-Usa-Checkpoint
+                  PERFORM MOD4-RESUMEN-DEPARTAMENTO THRU FIN-MD4
+               WHEN 3
+                  PERFORM MOD11-TOP-N-POBLACION THRU FIN-MD11
+               WHEN OTHER
+                  DISPLAY "Opcion invalida, se asume listado detallado"
+                  MOVE 'S' TO WS-Modo-Usa-Checkpoint
+                  PERFORM MOD3-LISTADO-DETALLE THRU FIN-MD3
+            END-EVALUATE.
+
+       MOD3-LISTADO-DETALLE.
+            PERFORM MOD7-POSICIONAR-INICIO THRU FIN-MD7
+            PERFORM UNTIL DetallesCiudad = HIGH-VALUES
+               PERFORM MOD6-VALIDAR-REGISTRO THRU FIN-MD6
+               IF WS-Registro-Valido = 'S' THEN
+                  DISPLAY CodigoINE SPACE NombreCiudad SPACE
+                     Departamento
+                  PERFORM MOD9-ESCRIBIR-CHECKPOINT THRU FIN-MD9
+               END-IF
+               READ ArchivoCiudades
+                  AT END MOVE HIGH-VALUES TO DetallesCiudad
+               END-READ
+            END-PERFORM.
+       FIN-MD3.
+            EXIT.
+
+      * MOD4-RESUMEN-DEPARTAMENTO asume que el archivo esta agrupado
+      * de forma contigua por Departamento al leerse en orden de
+      * CodigoINE (clave del INDEXED); MOD12-VERIFICAR-CONTIGUIDAD
+      * comprueba esa suposicion en cada cambio de departamento y
+      * avisa si se viola, sin interrumpir el reporte.
+       MOD4-RESUMEN-DEPARTAMENTO.
+            PERFORM MOD7-POSICIONAR-INICIO THRU FIN-MD7
+            PERFORM UNTIL DetallesCiudad = HIGH-VALUES
+               PERFORM MOD6-VALIDAR-REGISTRO THRU FIN-MD6
+               IF WS-Registro-Valido = 'S' THEN
+                  IF WS-Primer-Registro = 'S' THEN
+                     MOVE Departamento TO WS-Departamento-Anterior
+                     MOVE 'N' TO WS-Primer-Registro
+                  END-IF
+                  IF Departamento NOT = WS-Departamento-Anterior THEN
+                     PERFORM MOD5-IMPRIMIR-SUBTOTAL THRU FIN-MD5
+                     PERFORM MOD12-VERIFICAR-CONTIGUIDAD THRU FIN-MD12
+                     MOVE Departamento TO WS-Departamento-Anterior
+                     MOVE 0 TO WS-Subtotal-Departamento
+                  END-IF
+                  ADD NroHabitantesCenso TO WS-Subtotal-Departamento
+                  ADD NroHabitantesCenso TO WS-Total-General
+                  PERFORM MOD9-ESCRIBIR-CHECKPOINT THRU FIN-MD9
+               END-IF
+               READ ArchivoCiudades
+                  AT END MOVE HIGH-VALUES TO DetallesCiudad
+               END-READ
+            END-PERFORM
+            IF WS-Primer-Registro = 'N' THEN
+               PERFORM MOD5-IMPRIMIR-SUBTOTAL THRU FIN-MD5
+            END-IF
+            MOVE WS-Total-General TO WS-Total-Mask
+            DISPLAY "TOTAL GENERAL: " WS-Total-Mask " habitantes".
+       FIN-MD4.
+            EXIT.
+
+       MOD5-IMPRIMIR-SUBTOTAL.
+            MOVE WS-Subtotal-Departamento TO WS-Subtotal-Mask
+            DISPLAY "Departamento " WS-Departamento-Anterior
+               ": " WS-Subtotal-Mask " habitantes".
+       FIN-MD5.
+            EXIT.
+
+      * Los tres chequeos son independientes entre si (un registro
+      * puede fallar mas de uno a la vez), asi que cada motivo se
+      * concatena al final de WS-Motivo-Rechazo en vez de pisar los
+      * anteriores.
+       MOD6-VALIDAR-REGISTRO.
+            ADD 1 TO WS-Registros-Leidos
+            MOVE 'S' TO WS-Registro-Valido
+            MOVE SPACES TO WS-Motivo-Rechazo
+            IF CodigoINE = SPACES THEN
+               MOVE 'N' TO WS-Registro-Valido
+               MOVE "CodigoINE en blanco" TO WS-Texto-Motivo
+               PERFORM MOD6B-AGREGAR-MOTIVO THRU FIN-MD6B
+            END-IF
+            IF NombreCiudad = SPACES THEN
+               MOVE 'N' TO WS-Registro-Valido
+               MOVE "NombreCiudad en blanco" TO WS-Texto-Motivo
+               PERFORM MOD6B-AGREGAR-MOTIVO THRU FIN-MD6B
+            END-IF
+            IF NroHabitantesCenso NOT NUMERIC THEN
+               MOVE 'N' TO WS-Registro-Valido
+               MOVE "NroHabitantesCenso no numerico" TO WS-Texto-Motivo
+               PERFORM MOD6B-AGREGAR-MOTIVO THRU FIN-MD6B
+            END-IF
+            IF WS-Registro-Valido = 'N' THEN
+               ADD 1 TO WS-Registros-Rechazados
+               MOVE SPACES TO WS-Linea-Error
+               STRING CodigoINE DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  WS-Motivo-Rechazo DELIMITED BY SIZE
+                  INTO WS-Linea-Error
+               END-STRING
+               WRITE LineaError FROM WS-Linea-Error
+            END-IF.
+       FIN-MD6.
+            EXIT.
+
+      * Agrega WS-Texto-Motivo a WS-Motivo-Rechazo, separando con
+      * "; " cuando ya hay un motivo previo acumulado.
+       MOD6B-AGREGAR-MOTIVO.
+            IF WS-Motivo-Rechazo = SPACES THEN
+               MOVE WS-Texto-Motivo TO WS-Motivo-Rechazo
+            ELSE
+               STRING FUNCTION TRIM(WS-Motivo-Rechazo) DELIMITED BY SIZE
+                  "; " DELIMITED BY SIZE
+                  WS-Texto-Motivo DELIMITED BY SIZE
+                  INTO WS-Motivo-Rechazo
+               END-STRING
+            END-IF.
+       FIN-MD6B.
+            EXIT.
+
+      * Para el modo 2 (resumen por departamento) el checkpoint tambien
+      * trae el subtotal/departamento/total acumulados hasta donde
+      * llego la corrida anterior; si el checkpoint viene de otro modo
+      * (o de una version anterior del archivo, todo en cero) no hay
+      * con que reconstruir esos acumulados y se avisa que el resumen
+      * reanudado solo va a cubrir lo que falta, no el total completo.
+       MOD7-POSICIONAR-INICIO.
+            IF WS-Reanudar = 'S' OR WS-Reanudar = 's' THEN
+               MOVE WS-Checkpoint-Codigo TO CodigoINE
+               MOVE WS-Checkpoint-Contador TO WS-Contador-Registros
+               MOVE WS-Checkpoint-Leidos TO WS-Registros-Leidos
+               MOVE WS-Checkpoint-Rechazados TO WS-Registros-Rechazados
+               IF WS-Opcion-Reporte = 2 THEN
+                  IF WS-Checkpoint-Modo = 2 THEN
+                     MOVE WS-Checkpoint-Departamento
+                        TO WS-Departamento-Anterior
+                     MOVE WS-Checkpoint-Subtotal
+                        TO WS-Subtotal-Departamento
+                     MOVE WS-Checkpoint-Total TO WS-Total-General
+                     MOVE 'N' TO WS-Primer-Registro
+                  ELSE
+                     DISPLAY "AVISO: el checkpoint no trae subtotales "
+                        "de un resumen por departamento (proviene de "
+                        "otro modo o de una corrida anterior). El "
+                        "resumen reanudado solo incluira los "
+                        "registros desde aqui en adelante, no el "
+                        "total acumulado real."
+                  END-IF
+               END-IF
+               MOVE 'S' TO WS-Posicion-OK
+               START ArchivoCiudades KEY IS GREATER THAN CodigoINE
+                  INVALID KEY
+                     MOVE 'N' TO WS-Posicion-OK
+               END-START
+               IF WS-Posicion-OK = 'S' THEN
+                  READ ArchivoCiudades
+                     AT END MOVE HIGH-VALUES TO DetallesCiudad
+                  END-READ
+               ELSE
+                  MOVE HIGH-VALUES TO DetallesCiudad
+               END-IF
+            ELSE
+               READ ArchivoCiudades
+                  AT END MOVE HIGH-VALUES TO DetallesCiudad
+               END-READ
+            END-IF.
+       FIN-MD7.
+            EXIT.
+
+       MOD8-LEER-CHECKPOINT.
+            MOVE 'N' TO WS-Hay-Checkpoint
+            OPEN INPUT ArchivoCheckpoint
+            IF WS-Estado-Checkpoint = "00" THEN
+               READ ArchivoCheckpoint
+                  AT END CONTINUE
+                  NOT AT END
+                     MOVE CK-Codigo TO WS-Checkpoint-Codigo
+                     MOVE CK-Contador TO WS-Checkpoint-Contador
+                     MOVE CK-Modo TO WS-Checkpoint-Modo
+                     MOVE CK-Departamento TO WS-Checkpoint-Departamento
+                     MOVE CK-Subtotal TO WS-Checkpoint-Subtotal
+                     MOVE CK-Total TO WS-Checkpoint-Total
+                     MOVE CK-Leidos TO WS-Checkpoint-Leidos
+                     MOVE CK-Rechazados TO WS-Checkpoint-Rechazados
+                     MOVE 'S' TO WS-Hay-Checkpoint
+               END-READ
+               CLOSE ArchivoCheckpoint
+            END-IF.
+       FIN-MD8.
+            EXIT.
+
+      * El checkpoint guarda tambien el modo y, para el modo 2, el
+      * subtotal/departamento/total acumulados hasta este punto, para
+      * que una corrida interrumpida de MOD4-RESUMEN-DEPARTAMENTO se
+      * pueda reanudar sin perder lo ya sumado (MOD7-POSICIONAR-INICIO
+      * los restaura solo cuando el modo del checkpoint coincide con
+      * el modo elegido al reanudar).
+       MOD9-ESCRIBIR-CHECKPOINT.
+            ADD 1 TO WS-Contador-Registros
+            IF FUNCTION MOD(WS-Contador-Registros
+               WS-Intervalo-Checkpoint) = 0 THEN
+               OPEN OUTPUT ArchivoCheckpoint
+               MOVE CodigoINE TO CK-Codigo
+               MOVE WS-Contador-Registros TO CK-Contador
+               MOVE WS-Opcion-Reporte TO CK-Modo
+               MOVE WS-Departamento-Anterior TO CK-Departamento
+               MOVE WS-Subtotal-Departamento TO CK-Subtotal
+               MOVE WS-Total-General TO CK-Total
+               MOVE WS-Registros-Leidos TO CK-Leidos
+               MOVE WS-Registros-Rechazados TO CK-Rechazados
+               WRITE RegistroCheckpoint
+               CLOSE ArchivoCheckpoint
+            END-IF.
+       FIN-MD9.
+            EXIT.
+
+       MOD10-REGISTRAR-AUDITORIA.
+            MOVE FUNCTION CURRENT-DATE TO WS-Fecha-Hora-Actual
+            MOVE WS-Registros-Leidos TO WS-Leidos-Edit
+            MOVE WS-Registros-Rechazados TO WS-Rechazados-Edit
+            MOVE SPACES TO WS-Linea-Auditoria
+            STRING WS-Fecha-Hora-Actual DELIMITED BY SIZE
+               " operador=" DELIMITED BY SIZE
+               WS-Operador DELIMITED BY SIZE
+               " leidos=" DELIMITED BY SIZE
+               WS-Leidos-Edit DELIMITED BY SIZE
+               " rechazados=" DELIMITED BY SIZE
+               WS-Rechazados-Edit DELIMITED BY SIZE
+               INTO WS-Linea-Auditoria
+            END-STRING
+            WRITE LineaAuditoria FROM WS-Linea-Auditoria.
+       FIN-MD10.
+            EXIT.
+
+       MOD11-TOP-N-POBLACION.
+            DISPLAY "Ingrese la cantidad N de ciudades a mostrar:"
+            ACCEPT WS-N-Top
+            CLOSE ArchivoCiudades
+            SORT WorkCiudades
+               ON DESCENDING KEY WK-NroHabitantesCenso
+               INPUT PROCEDURE IS MOD13-TOPN-ENTRADA THRU FIN-MD13
+               GIVING ArchivoOrdenado
+            IF WS-Estado-Ordenado NOT = "00" THEN
+               DISPLAY "No se pudo generar ArchivoOrdenado, estado "
+                  WS-Estado-Ordenado ", se omite el reporte Top-N."
+            ELSE
+               OPEN INPUT ArchivoCiudades
+               IF WS-Estado-Archivo NOT = "00" THEN
+                  DISPLAY "No se pudo reabrir ArchivoCiudades, estado "
+                     WS-Estado-Archivo
+               ELSE
+                  OPEN INPUT ArchivoOrdenado
+                  IF WS-Estado-Ordenado NOT = "00" THEN
+                     DISPLAY "No se pudo abrir ArchivoOrdenado, "
+                        "estado " WS-Estado-Ordenado
+                  ELSE
+                     MOVE 0 TO WS-Contador-Top
+                     READ ArchivoOrdenado
+                        AT END MOVE HIGH-VALUES TO RegistroOrdenado
+                     END-READ
+                     PERFORM UNTIL RegistroOrdenado = HIGH-VALUES
+                        OR WS-Contador-Top >= WS-N-Top
+                        ADD 1 TO WS-Contador-Top
+                        DISPLAY OR-CodigoINE SPACE OR-NombreCiudad
+                           SPACE OR-NroHabitantesCenso SPACE
+                           OR-Departamento
+                        READ ArchivoOrdenado
+                           AT END MOVE HIGH-VALUES TO RegistroOrdenado
+                        END-READ
+                     END-PERFORM
+                     CLOSE ArchivoOrdenado
+                  END-IF
+               END-IF
+            END-IF.
+       FIN-MD11.
+            EXIT.
+
+       MOD12-VERIFICAR-CONTIGUIDAD.
+            IF WS-Total-Departamentos-Vistos < 30 THEN
+               ADD 1 TO WS-Total-Departamentos-Vistos
+               MOVE WS-Departamento-Anterior TO
+                  WS-Departamento-Visto(WS-Total-Departamentos-Vistos)
+            END-IF
+            IF WS-Contiguidad-Violada = 'N' THEN
+               PERFORM VARYING WS-Indice-Departamento FROM 1 BY 1
+                  UNTIL WS-Indice-Departamento >
+                     WS-Total-Departamentos-Vistos
+                  IF Departamento =
+                     WS-Departamento-Visto(WS-Indice-Departamento) THEN
+                     MOVE 'S' TO WS-Contiguidad-Violada
+                     DISPLAY "Aviso: el archivo no esta agrupado de "
+                        "forma contigua por Departamento ("
+                        Departamento "); los subtotales de este "
+                        "resumen pueden estar divididos en varios "
+                        "bloques."
+                  END-IF
+               END-PERFORM
+            END-IF.
+       FIN-MD12.
+            EXIT.
+
+      * Procedimiento de entrada del SORT del Top-N: pasa cada
+      * registro por MOD6-VALIDAR-REGISTRO antes de RELEASE, para que
+      * los registros invalidos se rechacen/reporten igual que en los
+      * demas modos y WS-Registros-Leidos/Rechazados reflejen tambien
+      * las corridas de Top-N en la bitacora de auditoria.
+       MOD13-TOPN-ENTRADA.
+            OPEN INPUT ArchivoCiudades
+            READ ArchivoCiudades
+               AT END MOVE HIGH-VALUES TO DetallesCiudad
+            END-READ
+            PERFORM UNTIL DetallesCiudad = HIGH-VALUES
+               PERFORM MOD6-VALIDAR-REGISTRO THRU FIN-MD6
+               IF WS-Registro-Valido = 'S' THEN
+                  MOVE CodigoINE TO WK-CodigoINE
+                  MOVE NombreCiudad TO WK-NombreCiudad
+                  MOVE NroHabitantesCenso TO WK-NroHabitantesCenso
+                  MOVE Departamento TO WK-Departamento
+                  RELEASE RegistroWork
+               END-IF
+               READ ArchivoCiudades
+                  AT END MOVE HIGH-VALUES TO DetallesCiudad
+               END-READ
+            END-PERFORM
+            CLOSE ArchivoCiudades.
+       FIN-MD13.
+            EXIT.
