@@ -0,0 +1,131 @@
+      *     $ SET SOURCEFORMAT"FREE"
+      * IDENTIFICATION DIVISION.- Información del programa
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MigrarCiudadesIndexado.
+       AUTHOR.  Gary Robles.
+
+       INSTALLATION ./home/garyrobles/cobolexamples/.
+       DATE-WRITTEN 08/08/2026.
+       DATE-COMPILED 08/08/2026.
+       REMARKS Migracion unica del archivo CIUDADESBOLIVIA.DAT, que
+            originalmente era LINE SEQUENTIAL, hacia el nuevo archivo
+            INDEXED por CodigoINE que usan el resto de los programas.
+            Lee cada registro del archivo plano existente y lo
+            escribe en el archivo INDEXED; los CodigoINE duplicados
+            se rechazan y se cuentan en vez de interrumpir la
+            migracion.
+
+      * ENVIRONMENT DIVISION.- Consta de la información del entorno
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Origen: el archivo plano LINE SEQUENTIAL ya existente. La ruta
+      * se toma de la variable de entorno CIUDADES_ORIGEN_DD o, si no
+      * esta definida, de WS-Ruta-Origen (estilo JCL DD).
+       SELECT ArchivoOrigen ASSIGN TO WS-Ruta-Origen
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-Estado-Origen.
+
+      * Destino: el archivo INDEXED que leen SeqReadCiudadesBolivia y
+      * los demas programas. La ruta se toma de CIUDADES_DD, la misma
+      * variable que usa 003AccesoAArchivos.cbl.
+      * ACCESS MODE IS RANDOM porque el archivo origen esta en orden
+      * de carga, no ordenado por CodigoINE; con ACCESS SEQUENTIAL un
+      * CodigoINE fuera de orden ascendente provoca un error de
+      * secuencia en el WRITE que cae en la misma rama INVALID KEY
+      * que un duplicado real, y la migracion terminaria rechazando
+      * la mayoria de las ciudades.
+       SELECT ArchivoDestino ASSIGN TO WS-Ruta-Destino
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS RANDOM
+         RECORD KEY IS CodigoINE
+         FILE STATUS IS WS-Estado-Archivo.
+
+      * DATA DIVISION.- Consta de las descripciones de los datos
+       DATA DIVISION.
+       FILE SECTION.
+       FD ArchivoOrigen.
+       01 DetallesCiudadOrigen.
+          02  OG-CodigoINE       PIC X(17).
+          02  OG-NombreCiudad    PIC X(23).
+          02  OG-NroHabitantesCenso PIC 9(7).
+          02  OG-Departamento    PIC X(10).
+
+       FD ArchivoDestino.
+       01 DetallesCiudad.
+          02  CodigoINE          PIC X(17).
+          02  NombreCiudad       PIC X(23).
+          02  NroHabitantesCenso PIC 9(7).
+          02  Departamento       PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Ruta-Origen            PIC X(100)
+               VALUE "/home/gary/CIUDADESBOLIVIA_ORIGEN.DAT".
+       01 WS-Env-Ruta-Origen        PIC X(100)     VALUE SPACES.
+       01 WS-Ruta-Destino           PIC X(100)
+               VALUE "/home/gary/CIUDADESBOLIVIA.DAT".
+       01 WS-Env-Ruta-Destino       PIC X(100)     VALUE SPACES.
+       01 WS-Estado-Archivo         PIC XX         VALUE "00".
+       01 WS-Estado-Origen          PIC XX         VALUE "00".
+       01 WS-Fin-Origen             PIC X          VALUE 'N'.
+       01 WS-Registros-Leidos       PIC 9(7)       VALUE 0.
+       01 WS-Registros-Migrados     PIC 9(7)       VALUE 0.
+       01 WS-Registros-Rechazados   PIC 9(7)       VALUE 0.
+
+      * PROCEDURE DIVISION.- Consta de todo el algoritmo del programa
+       PROCEDURE DIVISION.
+       Begin.
+            PERFORM MOD1-INICIALIZACION
+            PERFORM MOD2-TRATAMIENTO UNTIL WS-Fin-Origen = 'S'
+            CLOSE ArchivoOrigen
+            CLOSE ArchivoDestino
+            DISPLAY "Migracion finalizada. Leidos: "
+               WS-Registros-Leidos " Migrados: " WS-Registros-Migrados
+               " Rechazados: " WS-Registros-Rechazados
+            STOP RUN.
+
+       MOD1-INICIALIZACION.
+            ACCEPT WS-Env-Ruta-Origen FROM ENVIRONMENT
+               "CIUDADES_ORIGEN_DD"
+            IF WS-Env-Ruta-Origen NOT = SPACES THEN
+               MOVE WS-Env-Ruta-Origen TO WS-Ruta-Origen
+            END-IF
+            ACCEPT WS-Env-Ruta-Destino FROM ENVIRONMENT "CIUDADES_DD"
+            IF WS-Env-Ruta-Destino NOT = SPACES THEN
+               MOVE WS-Env-Ruta-Destino TO WS-Ruta-Destino
+            END-IF
+            OPEN INPUT ArchivoOrigen
+            IF WS-Estado-Origen NOT = "00" THEN
+               DISPLAY "No se pudo abrir el archivo origen, estado "
+                  WS-Estado-Origen
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+            END-IF
+            OPEN OUTPUT ArchivoDestino
+            IF WS-Estado-Archivo NOT = "00" THEN
+               DISPLAY "No se pudo crear el archivo destino, estado "
+                  WS-Estado-Archivo
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+
+       MOD2-TRATAMIENTO.
+            READ ArchivoOrigen
+               AT END MOVE 'S' TO WS-Fin-Origen
+            END-READ
+            IF WS-Fin-Origen NOT = 'S' THEN
+               ADD 1 TO WS-Registros-Leidos
+               MOVE OG-CodigoINE TO CodigoINE
+               MOVE OG-NombreCiudad TO NombreCiudad
+               MOVE OG-NroHabitantesCenso TO NroHabitantesCenso
+               MOVE OG-Departamento TO Departamento
+               WRITE DetallesCiudad
+                  INVALID KEY
+                     ADD 1 TO WS-Registros-Rechazados
+                     DISPLAY "CodigoINE duplicado, se omite: "
+                        OG-CodigoINE
+                  NOT INVALID KEY
+                     ADD 1 TO WS-Registros-Migrados
+               END-WRITE
+            END-IF.
+       END PROGRAM MigrarCiudadesIndexado.
