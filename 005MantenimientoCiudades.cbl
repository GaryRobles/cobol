@@ -0,0 +1,126 @@
+      *     $ SET SOURCEFORMAT"FREE"
+      * IDENTIFICATION DIVISION.- Información del programa
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MantenimientoCiudades.
+       AUTHOR.  Gary Robles.
+
+       INSTALLATION ./home/garyrobles/cobolexamples/.
+       DATE-WRITTEN 08/08/2026.
+       DATE-COMPILED 08/08/2026.
+       REMARKS Alta, modificacion y baja de registros de
+            CIUDADESBOLIVIA.DAT, contra el archivo INDEXED.
+
+      * ENVIRONMENT DIVISION.- Consta de la información del entorno
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * la ruta debes modificarla por la tuya /home/gary/
+      * OJO: este programa hace ALTA/MODIFICACION/BAJA reales contra la
+      * ruta de abajo. A diferencia de 003AccesoAArchivos.cbl, NO honra
+      * la variable de entorno CIUDADES_DD, asi que redirigir
+      * CIUDADES_DD a una copia de pruebas NO protege el archivo de
+      * produccion de los WRITE/REWRITE/DELETE de este programa.
+       SELECT ArchivoCiudades ASSIGN TO "/home/gary/CIUDADESBOLIVIA.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS RANDOM
+         RECORD KEY IS CodigoINE
+         FILE STATUS IS WS-Estado-Archivo.
+
+      * DATA DIVISION.- Consta de las descripciones de los datos
+       DATA DIVISION.
+       FILE SECTION.
+       FD ArchivoCiudades.
+       01 DetallesCiudad.
+          02  CodigoINE       PIC X(17).
+          02  NombreCiudad            PIC X(23).
+          02  NroHabitantesCenso       PIC 9(7).
+          02  Departamento      PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Archivo         PIC XX         VALUE "00".
+       01 WS-Opcion-Menu            PIC 9          VALUE 0.
+       01 WS-Codigo-Buscado         PIC X(17)      VALUE SPACES.
+       01 WS-Continuar              PIC X          VALUE 'S'.
+
+      * PROCEDURE DIVISION.- Consta de todo el algoritmo del programa
+       PROCEDURE DIVISION.
+       Begin.
+            PERFORM MOD1-INICIALIZACION
+            PERFORM MOD2-TRATAMIENTO UNTIL WS-Continuar NOT = 'S'
+            CLOSE ArchivoCiudades
+            STOP RUN.
+
+       MOD1-INICIALIZACION.
+            OPEN I-O ArchivoCiudades
+            IF WS-Estado-Archivo NOT = "00" THEN
+               DISPLAY "No se pudo abrir ArchivoCiudades, estado "
+                  WS-Estado-Archivo
+               STOP RUN
+            END-IF.
+
+       MOD2-TRATAMIENTO.
+            DISPLAY "Mantenimiento de ciudades:"
+            DISPLAY "  1 - Alta de ciudad"
+            DISPLAY "  2 - Modificacion de habitantes censados"
+            DISPLAY "  3 - Baja de ciudad"
+            DISPLAY "  4 - Salir"
+            ACCEPT WS-Opcion-Menu
+            EVALUATE WS-Opcion-Menu
+               WHEN 1 PERFORM MOD3-ALTA THRU FIN-MD3
+               WHEN 2 PERFORM MOD4-MODIFICACION THRU FIN-MD4
+               WHEN 3 PERFORM MOD5-BAJA THRU FIN-MD5
+               WHEN 4 MOVE 'N' TO WS-Continuar
+               WHEN OTHER DISPLAY "Opcion invalida"
+            END-EVALUATE.
+
+       MOD3-ALTA.
+            DISPLAY "CodigoINE:"
+            ACCEPT CodigoINE
+            DISPLAY "Nombre de la ciudad:"
+            ACCEPT NombreCiudad
+            DISPLAY "Nro de habitantes censados:"
+            ACCEPT NroHabitantesCenso
+            DISPLAY "Departamento:"
+            ACCEPT Departamento
+            WRITE DetallesCiudad
+               INVALID KEY
+                  DISPLAY "Ya existe una ciudad con ese CodigoINE"
+               NOT INVALID KEY
+                  DISPLAY "Ciudad agregada correctamente"
+            END-WRITE.
+       FIN-MD3.
+            EXIT.
+
+       MOD4-MODIFICACION.
+            DISPLAY "CodigoINE de la ciudad a corregir:"
+            ACCEPT WS-Codigo-Buscado
+            MOVE WS-Codigo-Buscado TO CodigoINE
+            READ ArchivoCiudades
+               KEY IS CodigoINE
+               INVALID KEY
+                  DISPLAY "No existe ciudad con ese CodigoINE"
+               NOT INVALID KEY
+                  DISPLAY "Nuevo nro de habitantes censados:"
+                  ACCEPT NroHabitantesCenso
+                  REWRITE DetallesCiudad
+                     INVALID KEY
+                        DISPLAY "No se pudo actualizar el registro"
+                     NOT INVALID KEY
+                        DISPLAY "Habitantes actualizados correctamente"
+                  END-REWRITE
+            END-READ.
+       FIN-MD4.
+            EXIT.
+
+       MOD5-BAJA.
+            DISPLAY "CodigoINE de la ciudad a eliminar:"
+            ACCEPT WS-Codigo-Buscado
+            MOVE WS-Codigo-Buscado TO CodigoINE
+            DELETE ArchivoCiudades
+               INVALID KEY
+                  DISPLAY "No existe ciudad con ese CodigoINE"
+               NOT INVALID KEY
+                  DISPLAY "Ciudad eliminada correctamente"
+            END-DELETE.
+       FIN-MD5.
+            EXIT.
