@@ -0,0 +1,134 @@
+      *     $ SET SOURCEFORMAT"FREE"
+      * IDENTIFICATION DIVISION.- Información del programa
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MenuConsultaCiudades.
+       AUTHOR.  Gary Robles.
+
+       INSTALLATION ./home/garyrobles/cobolexamples/.
+       DATE-WRITTEN 08/08/2026.
+       DATE-COMPILED 08/08/2026.
+       REMARKS Menu interactivo para que el operador busque una
+            ciudad por CodigoINE exacto o por un fragmento del
+            NombreCiudad, sin tener que esperar el listado completo.
+
+      * ENVIRONMENT DIVISION.- Consta de la información del entorno
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * la ruta debes modificarla por la tuya /home/gary/
+      * OJO: a diferencia de 003AccesoAArchivos.cbl, este programa NO
+      * honra la variable de entorno CIUDADES_DD; siempre consulta la
+      * ruta de abajo, aun si el operador redirigio CIUDADES_DD a una
+      * copia de pruebas para otro paso del job.
+       SELECT ArchivoCiudades ASSIGN TO "/home/gary/CIUDADESBOLIVIA.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS CodigoINE
+         FILE STATUS IS WS-Estado-Archivo.
+
+      * DATA DIVISION.- Consta de las descripciones de los datos
+       DATA DIVISION.
+       FILE SECTION.
+       FD ArchivoCiudades.
+       01 DetallesCiudad.
+          02  CodigoINE       PIC X(17).
+          02  NombreCiudad            PIC X(23).
+          02  NroHabitantesCenso       PIC 9(7).
+          02  Departamento      PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Estado-Archivo         PIC XX         VALUE "00".
+       01 WS-Opcion-Menu            PIC 9          VALUE 0.
+       01 WS-Codigo-Buscado         PIC X(17)      VALUE SPACES.
+       01 WS-Patron-Busqueda        PIC X(23)      VALUE SPACES.
+       01 WS-Coincidencias          PIC 9(4)       VALUE 0.
+       01 WS-Ocurrencias            PIC 9(4)       VALUE 0.
+       01 WS-Longitud-Patron        PIC 9(4)       VALUE 0.
+       01 WS-Posicion-OK            PIC X          VALUE 'S'.
+
+      * PROCEDURE DIVISION.- Consta de todo el algoritmo del programa
+       PROCEDURE DIVISION.
+       Begin.
+            PERFORM MOD1-INICIALIZACION
+            PERFORM MOD2-TRATAMIENTO UNTIL WS-Opcion-Menu = 3
+            CLOSE ArchivoCiudades
+            STOP RUN.
+
+       MOD1-INICIALIZACION.
+            OPEN INPUT ArchivoCiudades
+            IF WS-Estado-Archivo NOT = "00" THEN
+               DISPLAY "No se pudo abrir ArchivoCiudades, estado "
+                  WS-Estado-Archivo
+               STOP RUN
+            END-IF.
+
+       MOD2-TRATAMIENTO.
+            DISPLAY "Consulta de ciudades:"
+            DISPLAY "  1 - Buscar por CodigoINE exacto"
+            DISPLAY "  2 - Buscar por fragmento de NombreCiudad"
+            DISPLAY "  3 - Salir"
+            ACCEPT WS-Opcion-Menu
+            EVALUATE WS-Opcion-Menu
+               WHEN 1 PERFORM MOD3-BUSCAR-POR-CODIGO THRU FIN-MD3
+               WHEN 2 PERFORM MOD4-BUSCAR-POR-NOMBRE THRU FIN-MD4
+               WHEN 3 CONTINUE
+               WHEN OTHER DISPLAY "Opcion invalida"
+            END-EVALUATE.
+
+       MOD3-BUSCAR-POR-CODIGO.
+            DISPLAY "Ingrese el CodigoINE a buscar:"
+            ACCEPT WS-Codigo-Buscado
+            MOVE WS-Codigo-Buscado TO CodigoINE
+            READ ArchivoCiudades
+               KEY IS CodigoINE
+               INVALID KEY
+                  DISPLAY "No existe ciudad con CodigoINE "
+                     WS-Codigo-Buscado
+               NOT INVALID KEY
+                  DISPLAY CodigoINE SPACE NombreCiudad SPACE
+                     NroHabitantesCenso SPACE Departamento
+            END-READ.
+       FIN-MD3.
+            EXIT.
+
+       MOD4-BUSCAR-POR-NOMBRE.
+            DISPLAY "Ingrese el fragmento del nombre a buscar:"
+            ACCEPT WS-Patron-Busqueda
+            MOVE 0 TO WS-Coincidencias
+            COMPUTE WS-Longitud-Patron =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-Patron-Busqueda))
+            IF WS-Longitud-Patron = 0 THEN
+               DISPLAY "Debe ingresar al menos un caracter"
+            ELSE
+               MOVE LOW-VALUES TO CodigoINE
+               MOVE 'S' TO WS-Posicion-OK
+               START ArchivoCiudades KEY IS NOT LESS THAN CodigoINE
+                  INVALID KEY
+                     MOVE 'N' TO WS-Posicion-OK
+               END-START
+               IF WS-Posicion-OK = 'S' THEN
+                  READ ArchivoCiudades NEXT RECORD
+                     AT END MOVE HIGH-VALUES TO DetallesCiudad
+                  END-READ
+               ELSE
+                  MOVE HIGH-VALUES TO DetallesCiudad
+               END-IF
+               PERFORM UNTIL DetallesCiudad = HIGH-VALUES
+                  MOVE 0 TO WS-Ocurrencias
+                  INSPECT NombreCiudad TALLYING WS-Ocurrencias
+                     FOR ALL WS-Patron-Busqueda(1:WS-Longitud-Patron)
+                  IF WS-Ocurrencias > 0 THEN
+                     DISPLAY CodigoINE SPACE NombreCiudad SPACE
+                        Departamento
+                     ADD 1 TO WS-Coincidencias
+                  END-IF
+                  READ ArchivoCiudades NEXT RECORD
+                     AT END MOVE HIGH-VALUES TO DetallesCiudad
+                  END-READ
+               END-PERFORM
+               IF WS-Coincidencias = 0 THEN
+                  DISPLAY "No se encontraron ciudades con ese nombre"
+               END-IF
+            END-IF.
+       FIN-MD4.
+            EXIT.
