@@ -12,14 +12,27 @@
        DATE-WRITTEN 29/05/2019.
        DATE-COMPILED 29/05/2019.
        REMARKS Practicar sobre operaciones, bucles anidados y
-            condiciones
+            condiciones. Incluye un modo para verificar si un solo
+            numero es primo, sin generar toda la serie. La serie
+            generada se persiste en PRIMOS.DAT junto con un resumen
+            de cuantos primos se escribieron y cual fue el mayor.
 
       * ENVIRONMENT DIVISION.- Consta de la información del entorno
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * la ruta debes modificarla por la tuya /home/gary/
+       SELECT ArchivoPrimos
+         ASSIGN TO "/home/gary/PRIMOS.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-Estado-Primos.
 
       * DATA DIVISION.- Consta de las descripciones de los datos
        DATA DIVISION.
        FILE SECTION.
+       FD ArchivoPrimos.
+       01 LineaPrimo                       PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 AUX.
             02 PRIMO                       PIC         9(6).
@@ -34,29 +47,85 @@
             02 MAX                         PIC         9(6).
        01 ESDIVISIBLE                      PIC         X.
             88 NOESDIVISIBLE               VALUE 'Y'.
+       01 WS-Opcion-Modo                   PIC         9    VALUE 0.
+       01 WS-Numero-Candidato              PIC         9(6) VALUE 0.
+       01 WS-Factor-Menor                  PIC         9(6) VALUE 0.
+       01 WS-Candidato-Primo               PIC         X    VALUE 'Y'.
+            88 WS-ES-CANDIDATO-PRIMO       VALUE 'Y'.
+       01 WS-Linea-Primo                   PIC         X(80)
+            VALUE SPACES.
+       01 WS-Primos-Escritos               PIC         9(6) VALUE 0.
+       01 WS-Mayor-Primo                   PIC         9(6) VALUE 0.
+       01 WS-Estado-Primos                 PIC         XX   VALUE "00".
 
       * PROCEDURE DIVISION.- Consta de todo el algoritmo del programa
        PROCEDURE DIVISION.
        MOD1-INICIALIZACION.
-            DISPLAY "Generando serie primos".
-            MOVE 1 TO PRIMO.
-            MOVE 1 TO I.
             MOVE 000000.000 TO ZER0.
-            DISPLAY 'Ingresa la cantidad de números primos a mostrar'
-               ' (los números negativos se transforman en positivo):'.
-            ACCEPT MAX.
-            IF MAX> 99999 THEN
-               DISPLAY 'El nro maximo de nros primos a mostrar es de '
-               '99999, lo siento :)'
-               STOP RUN.
-            IF MAX <= 0 THEN
-               DISPLAY 'Por favor, Introduce un número válido '
-               'mayor a cero :)'
-               STOP RUN.
+            DISPLAY "Primos: 1-Generar serie  2-Verificar un numero"
+            ACCEPT WS-Opcion-Modo.
+            EVALUATE WS-Opcion-Modo
+               WHEN 1
+                  DISPLAY "Generando serie primos"
+                  MOVE 1 TO PRIMO
+                  MOVE 1 TO I
+                  DISPLAY 'Ingresa la cantidad de números primos a '
+                     'mostrar (los negativos se transforman en '
+                     'positivo):'
+                  ACCEPT MAX
+                  IF MAX> 99999 THEN
+                     DISPLAY 'El nro maximo de nros primos a mostrar '
+                     'es de 99999, lo siento :)'
+                     MOVE 1 TO RETURN-CODE
+                     STOP RUN
+                  END-IF
+                  IF MAX <= 0 THEN
+                     DISPLAY 'Por favor, Introduce un número válido '
+                     'mayor a cero :)'
+                     MOVE 1 TO RETURN-CODE
+                     STOP RUN
+                  END-IF
+                  OPEN OUTPUT ArchivoPrimos
+                  IF WS-Estado-Primos NOT = "00" THEN
+                     DISPLAY "No se pudo abrir ArchivoPrimos, estado "
+                        WS-Estado-Primos
+                     MOVE 1 TO RETURN-CODE
+                     STOP RUN
+                  END-IF
+               WHEN 2
+                  DISPLAY "Ingrese el numero a verificar:"
+                  ACCEPT WS-Numero-Candidato
+                  IF WS-Numero-Candidato <= 0 THEN
+                     DISPLAY 'Por favor, Introduce un número válido '
+                     'mayor a cero :)'
+                     MOVE 1 TO RETURN-CODE
+                     STOP RUN
+                  END-IF
+               WHEN OTHER
+                  DISPLAY "Opcion invalida"
+                  MOVE 1 TO RETURN-CODE
+                  STOP RUN
+            END-EVALUATE.
+
        MOD2-TRATAMIENTO.
-            DISPLAY "Llamando al metodo serie primos".
-            PERFORM MOD3-RUTINA THRU FIN-MD3 UNTIL I>MAX
-            DISPLAY 'Serie Primos finalizada.'
+            EVALUATE WS-Opcion-Modo
+               WHEN 1
+                  DISPLAY "Llamando al metodo serie primos"
+                  PERFORM MOD3-RUTINA THRU FIN-MD3 UNTIL I>MAX
+                  MOVE SPACES TO WS-Linea-Primo
+                  STRING "Resumen: " DELIMITED BY SIZE
+                     WS-Primos-Escritos DELIMITED BY SIZE
+                     " primos escritos, mayor primo: " DELIMITED BY SIZE
+                     WS-Mayor-Primo DELIMITED BY SIZE
+                     INTO WS-Linea-Primo
+                  END-STRING
+                  WRITE LineaPrimo FROM WS-Linea-Primo
+                  CLOSE ArchivoPrimos
+                  DISPLAY 'Serie Primos finalizada. Primos escritos: '
+                     WS-Primos-Escritos ' Mayor primo: ' WS-Mayor-Primo
+               WHEN 2
+                  PERFORM MOD4-VERIFICAR-UNICO THRU FIN-MD4
+            END-EVALUATE
             STOP RUN.
 
        MOD3-RUTINA.
@@ -70,17 +139,53 @@
                MOVE 'N' TO ESDIVISIBLE
                MOVE PRIMO TO PRIMOMASK
                DISPLAY IMASK ': ' PRIMOMASK ''
+               MOVE SPACES TO WS-Linea-Primo
+               STRING IMASK DELIMITED BY SIZE
+                  ': ' DELIMITED BY SIZE
+                  PRIMOMASK DELIMITED BY SIZE
+                  INTO WS-Linea-Primo
+               END-STRING
+               WRITE LineaPrimo FROM WS-Linea-Primo
+               ADD 1 TO WS-Primos-Escritos
+               MOVE PRIMO TO WS-Mayor-Primo
                ADD 1 TO I.
 
             ADD 1 TO PRIMO.
+       FIN-MD3.
+            EXIT.
 
        MOD3-PRIMO.
             DIVIDE J INTO PRIMO GIVING C REMAINDER R.
             IF R = ZER0 THEN
                  MOVE 'Y' TO ESDIVISIBLE.
             ADD 1 TO J.
-       FIN-MD3.
-            EXIT.
        FIN-PRIMO.
             EXIT.
+
+       MOD4-VERIFICAR-UNICO.
+            MOVE 'Y' TO WS-Candidato-Primo
+            MOVE 0 TO WS-Factor-Menor
+            IF WS-Numero-Candidato = 1 THEN
+               MOVE 'N' TO WS-Candidato-Primo
+            ELSE
+               MOVE 2 TO J
+               PERFORM UNTIL J >= WS-Numero-Candidato
+                  OR WS-Factor-Menor > 0
+                  DIVIDE J INTO WS-Numero-Candidato
+                     GIVING C REMAINDER R
+                  IF R = ZER0 THEN
+                     MOVE 'N' TO WS-Candidato-Primo
+                     MOVE J TO WS-Factor-Menor
+                  END-IF
+                  ADD 1 TO J
+               END-PERFORM
+            END-IF
+            IF WS-ES-CANDIDATO-PRIMO THEN
+               DISPLAY WS-Numero-Candidato " es un numero primo."
+            ELSE
+               DISPLAY WS-Numero-Candidato " no es primo. El menor "
+                  "factor es " WS-Factor-Menor "."
+            END-IF.
+       FIN-MD4.
+            EXIT.
        END PROGRAM FIBONACCI.
